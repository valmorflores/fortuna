@@ -6,9 +6,37 @@
        AUTHOR.        SWEDA.
       *********************************************************************
       *SISTEMA => COMANDOS IMPRESSORA FISCAL IF-S7000                     *
-      *PROGRAMA P/ EFETUAR O RELATORIO X NA IMPRESSORA FISCAL             *
+      *PROGRAMA DRIVER GERAL DOS COMANDOS DA IMPRESSORA FISCAL IF-S7000.  *
+      *MONTA A SEQUENCIA DE ESCAPE (ESC . CC [PARAM] }) CORRESPONDENTE AO *
+      *COMANDO PEDIDO E A ENVIA A IMPRESSORA DO CHECKOUT INFORMADO.       *
       *OBS.: COMANDOS IF-S7000 SO FUNCIONAM COM PROGRAMA COMPILADO COM  O *
       *      COBOL 4.5                                                    *
+      *PARAMETRO (COMMAND-LINE), OPCIONAL, POSICIONAL NUM SO ARGUMENTO:   *
+      *   POSICAO 1    = MODO/COMANDO (DEFAULT "X"):                      *
+      *                    X = RELATORIO X (LEITURA, NAO ZERA TOTAIS)     *
+      *                    Z = REDUCAO Z (FECHAMENTO FISCAL DO DIA)       *
+      *                    G = ABRE GAVETA DE DINHEIRO                   *
+      *                    C = CANCELA O ULTIMO CUPOM FISCAL              *
+      *                    M = LEITURA DA MEMORIA FISCAL POR PERIODO      *
+      *   POSICOES 2-4 = NUMERO DO TERMINAL/REGISTRADORA (DEFAULT 000)    *
+      *                  SELECIONA O ARQUIVO/PORTA IFSWEDAn.PRN DO TERMINAL*
+      *   POSICAO 5    = "S" P/ EXECUCAO SILENCIOSA (SEM TELA), PARA      *
+      *                  RODADAS NOTURNAS AGENDADAS SEM OPERADOR PRESENTE *
+      *   POSICOES 6-21 = PARAMETRO DO COMANDO, QUANDO O COMANDO EXIGIR   *
+      *                  (EX.: MODO M -> PERIODO DDMMAAAADDMMAAAA)        *
+      *TODA EXECUCAO E REGISTRADA EM ESC13.LOG P/ FINS DE AUDITORIA       *
+      *SE A IMPRESSORA ESTIVER OCUPADA (WSTA=43) O PROGRAMA TENTA         *
+      *NOVAMENTE ALGUMAS VEZES ANTES DE DESISTIR. SE O COMANDO JA TIVER   *
+      *SIDO ENVIADO (OCUPADA SO NA LEITURA DA RESPOSTA) A TENTATIVA SO    *
+      *REABRE E RELE, NUNCA REENVIA O COMANDO - ESSENCIAL P/ COMANDOS NAO *
+      *REPETIVEIS COMO A REDUCAO Z (MODO Z) E O CANCELAMENTO (MODO C)     *
+      *A RESPOSTA DA IMPRESSORA E GRAVADA EM ESC13AAAAMMDD.HIS P/ O       *
+      *SUPERVISOR CONFERIR NO FECHAMENTO DO TURNO                        *
+      *NO MODO X O TOTAL LIDO DA IMPRESSORA E CONFERIDO CONTRA O TOTAL DE *
+      *VENDAS DO DIA (ARQUIVO VENDASn.TOT, GERADO PELO BACK-OFFICE)       *
+      *CADA EXECUCAO ATUALIZA O CHECKPOINT ESC13AAAAMMDD.CKP (OK/FALHA    *
+      *POR TERMINAL), USADO PELO BATCH DE FECHAMENTO MULTI-CHECKOUT P/    *
+      *SABER QUAIS TERMINAIS JA FORAM CONCLUIDOS HOJE COM SUCESSO         *
       *********************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -24,27 +52,133 @@
       *********************************************************************
        FILE-CONTROL.
 
-           SELECT ARQIMP ASSIGN TO DISK
+           SELECT ARQIMP ASSIGN TO DYNAMIC ARQ-IMPRESSORA
                ORGANIZATION      IS LINE SEQUENTIAL
                ACCESS MODE       IS SEQUENTIAL
                FILE STATUS       IS WSTA.
 
+           SELECT ARQLOG ASSIGN TO DISK
+               ORGANIZATION      IS LINE SEQUENTIAL
+               ACCESS MODE       IS SEQUENTIAL
+               FILE STATUS       IS WSTA-LOG.
+
+           SELECT ARQHIST ASSIGN TO DYNAMIC ARQ-HISTORICO
+               ORGANIZATION      IS LINE SEQUENTIAL
+               ACCESS MODE       IS SEQUENTIAL
+               FILE STATUS       IS WSTA-HIST.
+
+           SELECT ARQVENDAS ASSIGN TO DYNAMIC ARQ-VENDAS
+               ORGANIZATION      IS LINE SEQUENTIAL
+               ACCESS MODE       IS SEQUENTIAL
+               FILE STATUS       IS WSTA-VENDAS.
+
+           SELECT ARQCKPT ASSIGN TO DYNAMIC ARQ-CHECKPOINT
+               ORGANIZATION      IS LINE SEQUENTIAL
+               ACCESS MODE       IS SEQUENTIAL
+               FILE STATUS       IS WSTA-CKPT.
+
        FILE SECTION.
 
-       FD  ARQIMP
-           VALUE OF FILE-ID IS "IFSWEDA.PRN".
+       FD  ARQIMP.
        01  LINHA                        PIC X(132).
 
+       FD  ARQLOG
+           VALUE OF FILE-ID IS "ESC13.LOG".
+       01  LINHA-LOG                    PIC X(080).
+
+       FD  ARQHIST.
+       01  LINHA-HIST                   PIC X(132).
+
+       FD  ARQVENDAS.
+       01  LINHA-VENDAS                 PIC X(080).
+
+       FD  ARQCKPT.
+       01  LINHA-CKPT                   PIC X(080).
+
        WORKING-STORAGE SECTION.
       ******************************************************************
       * CAMPOS AUXILIARES                                              *
       ******************************************************************
-      * LINHAS DOS COMANDOS
-       01  LINHA-13.
-           03 FILLER                   PIC X(001) VALUE X"1B".
-           03 FILLER                   PIC X(001) VALUE ".".
-           03 FILLER                   PIC X(002) VALUE "13".
-           03 FILLER                   PIC X(001) VALUE "}".
+      * CODIGOS DE COMANDO DA IF-S7000 (MONTADOS EM LINHA-COMANDO) ******
+       01  COD-X                    PIC X(002) VALUE "13".
+       01  COD-Z                    PIC X(002) VALUE "17".
+       01  COD-GAVETA               PIC X(002) VALUE "80".
+       01  COD-CANCELA              PIC X(002) VALUE "14".
+       01  COD-MEMORIA              PIC X(002) VALUE "06".
+       01  COD-COMANDO              PIC X(002) VALUE SPACES.
+
+      * PARAMETRO DE EXECUCAO (MODO, TERMINAL, SILENCIOSO, PARAMETRO) ***
+       01  PARAMETROS.
+           03  MODO                 PIC X(01).
+           03  NUM-TERM-X            PIC X(03).
+           03  NUM-TERM REDEFINES
+               NUM-TERM-X            PIC 9(03).
+           03  FLAG-SILENCIOSO       PIC X(01).
+           03  PARAM-CMD             PIC X(16).
+
+      * NOME DO ARQUIVO/PORTA DA IMPRESSORA FISCAL DO TERMINAL **********
+       01  ARQ-IMPRESSORA            PIC X(20) VALUE SPACES.
+       01  NUM-TERM-ED               PIC ZZ9.
+
+      * CONTROLE DE TENTATIVAS P/ IMPRESSORA OCUPADA (WSTA = "43") ******
+       01  TENTATIVAS                PIC 9(02) VALUE ZERO.
+       01  MAX-TENTATIVAS            PIC 9(02) VALUE 5.
+       01  SEG-ESPERA                PIC 9(04) COMP-5 VALUE 2.
+
+      * ARQUIVO HISTORICO (DATADO) DAS RESPOSTAS DA IMPRESSORA *********
+       01  ARQ-HISTORICO             PIC X(20) VALUE SPACES.
+       01  FIM-RESPOSTA              PIC X(01).
+
+      * REGISTRO DE AUDITORIA (ESC13.LOG) *********************************
+       01  DATA-HOJE                 PIC X(08).
+       01  DATA-AAAAMMDD REDEFINES
+           DATA-HOJE.
+           03  DATA-AAAA             PIC 9(04).
+           03  DATA-MM               PIC 9(02).
+           03  DATA-DD               PIC 9(02).
+       01  HORA-AGORA                PIC X(08).
+       01  HORA-HHMMSS REDEFINES
+           HORA-AGORA.
+           03  HORA-HH               PIC 9(02).
+           03  HORA-MI               PIC 9(02).
+           03  HORA-SS               PIC 9(02).
+           03  FILLER                   PIC 9(02).
+
+      * CONFERENCIA DO TOTAL DO RELATORIO X CONTRA AS VENDAS DO DIA *****
+      * (ARQUIVO VENDASn.TOT, GERADO PELO BACK-OFFICE/POS COM O TOTAL   *
+      * ACUMULADO DO DIA NAS PRIMEIRAS 14 POSICOES, 12 INTEIROS E 2     *
+      * DECIMAIS SEM PONTO. NA RESPOSTA DA IF-S7000 AO COMANDO 13 O     *
+      * TOTAL GERAL DO DIA OCUPA AS POSICOES 101-114 NO MESMO FORMATO.) *
+       01  ARQ-VENDAS                PIC X(20) VALUE SPACES.
+       01  TOTAL-IMP-X               PIC X(14).
+       01  TOTAL-IMP REDEFINES
+           TOTAL-IMP-X               PIC 9(12)V99.
+       01  TOTAL-VENDAS-X            PIC X(14).
+       01  TOTAL-VENDAS REDEFINES
+           TOTAL-VENDAS-X            PIC 9(12)V99.
+       01  FLAG-DIVERGENCIA          PIC X(01) VALUE "-".
+       01  MSG-CONFERENCIA           PIC X(60) VALUE SPACES.
+
+      * CHECKPOINT DO LOTE MULTI-TERMINAL, DATADO (ESC13AAAAMMDD.CKP) ***
+       01  ARQ-CHECKPOINT            PIC X(20) VALUE SPACES.
+       01  RESULTADO                 PIC X(05) VALUE SPACES.
+       01  RETCODE                   PIC 9(02) COMP VALUE ZERO.
+
+      * STATUS FINAL DO COMANDO E 1A LINHA DA RESPOSTA, CAPTURADOS LOGO  *
+      * APOS ENVIA-E-LE-RESPOSTA/RETRY, ANTES QUE ARQUIVA-RESPOSTA       *
+      * CONTINUE LENDO ARQIMP (O QUE ALTERA WSTA E LINHA) *************
+       01  WSTA-FINAL                PIC X(02) VALUE SPACES.
+       01  LINHA-RESP-1              PIC X(132) VALUE SPACES.
+
+      * COMANDO MONTADO (MONTA-COMANDO) E CONTROLE DE ENVIO P/ RETRY ***
+      * LINHA E O REGISTRO DO FD ARQIMP (ENTRADA E SAIDA) - O COMANDO   *
+      * FICA GUARDADO AQUI PARA NAO SER PERDIDO QUANDO LINHA E LIMPA    *
+      * ANTES DA LEITURA DA RESPOSTA. COMANDO-ENVIADO MARCA SE O        *
+      * COMANDO JA SAIU PARA A IMPRESSORA, PARA QUE UM RETRY POR        *
+      * OCUPADO ("43") NA LEITURA NUNCA REENVIE O COMANDO (ESSENCIAL    *
+      * PARA COMANDOS NAO REPETIVEIS COMO REDUCAO Z E CANCELAMENTO)     *
+       01  LINHA-COMANDO             PIC X(132) VALUE SPACES.
+       01  COMANDO-ENVIADO           PIC X(01) VALUE "N".
 
       * TRATAMENTO STATUS DOS ARQUIVOS *********************************
        01  AUXILIARES.
@@ -55,6 +189,13 @@
            03  WSTA-R REDEFINES WSTA   PIC 9(04) COMP.
            03  WST2B                   PIC 9(03).
            03  WSTA-AUX                PIC X(02).
+           03  WSTA-LOG                PIC X(02).
+           03  WSTA-HIST               PIC X(02).
+           03  WSTA-VENDAS             PIC X(02).
+           03  WSTA-CKPT               PIC X(02).
+
+      * MENSAGEM DECODIFICADA DO WSTA P/ O OPERADOR ********************
+       01  MSG-STATUS                PIC X(60) VALUE SPACES.
 
        PROCEDURE DIVISION.
       ******************************************************************
@@ -62,31 +203,353 @@
       ******************************************************************
        INICIO.
 
-           DISPLAY SPACES WITH BLANK SCREEN FOREGROUND-COLOR IS 7
-           BACKGROUND-COLOR IS 0.
-           MOVE LINHA-13 TO LINHA.
+           ACCEPT DATA-HOJE FROM DATE YYYYMMDD.
+           ACCEPT HORA-AGORA FROM TIME.
 
-           OPEN OUTPUT ARQIMP.
-           IF WSTA NOT = "00"
-              GO TO FINALIZA.
+           ACCEPT PARAMETROS FROM COMMAND-LINE.
+           MOVE FUNCTION UPPER-CASE(MODO) TO MODO.
+           MOVE FUNCTION UPPER-CASE(FLAG-SILENCIOSO)
+              TO FLAG-SILENCIOSO.
+           IF MODO = SPACE
+              MOVE "X" TO MODO
+           END-IF.
+           IF NUM-TERM-X NOT NUMERIC
+              MOVE "000" TO NUM-TERM-X
+           END-IF.
+           IF FLAG-SILENCIOSO NOT = "S"
+              MOVE SPACE TO FLAG-SILENCIOSO
+           END-IF.
+           MOVE NUM-TERM TO NUM-TERM-ED.
 
-           WRITE LINHA.
-           IF WSTA NOT = "00"
-              GO TO FINALIZA.
+      * MODO/COMANDO DESCONHECIDO (PARAMETRO DIGITADO ERRADO) E ERRO    *
+      * FATAL, NUNCA SUBSTITUIDO SILENCIOSAMENTE PELO RELATORIO X - UM  *
+      * "Z" MAL DIGITADO NAO PODE VIRAR UMA LEITURA INOFENSIVA QUANDO O *
+      * PEDIDO ERA UMA REDUCAO FISCAL DO DIA ***************************
+           IF MODO NOT = "X" AND MODO NOT = "Z"
+              AND MODO NOT = "G" AND MODO NOT = "C"
+              AND MODO NOT = "M"
+              MOVE "99" TO WSTA-FINAL
+              IF FLAG-SILENCIOSO NOT = "S"
+                 DISPLAY "MODO/COMANDO INVALIDO NA LINHA DE COMANDO: "
+                    MODO
+              END-IF
+              GO TO FINALIZA
+           END-IF.
 
-           CLOSE ARQIMP.
-           OPEN INPUT ARQIMP.
-           IF WSTA NOT = "00"
-              GO TO FINALIZA.
+           IF FLAG-SILENCIOSO NOT = "S"
+              DISPLAY SPACES WITH BLANK SCREEN FOREGROUND-COLOR IS 7
+              BACKGROUND-COLOR IS 0
+           END-IF.
+
+           PERFORM MONTA-COMANDO.
 
-           MOVE SPACES TO LINHA.
-           READ ARQIMP.
-           IF WSTA NOT = "00"
-              GO TO FINALIZA.
-           DISPLAY "STATUS DA IMPRESSORA: " AT 2303.
-           DISPLAY LINHA AT 2325.
+           IF NUM-TERM = 0
+              MOVE "IFSWEDA.PRN" TO ARQ-IMPRESSORA
+           ELSE
+              STRING "IFSWEDA" FUNCTION TRIM(NUM-TERM-ED) ".PRN"
+                 DELIMITED BY SIZE INTO ARQ-IMPRESSORA
+              END-STRING
+           END-IF.
+
+           MOVE ZERO TO TENTATIVAS.
+           MOVE "N" TO COMANDO-ENVIADO.
+           PERFORM ENVIA-E-LE-RESPOSTA.
+           PERFORM UNTIL WSTA NOT = "43"
+                      OR TENTATIVAS >= MAX-TENTATIVAS
+              ADD 1 TO TENTATIVAS
+              CALL "C$SLEEP" USING SEG-ESPERA
+              PERFORM ENVIA-E-LE-RESPOSTA
+           END-PERFORM.
+
+           MOVE WSTA TO WSTA-FINAL.
+           IF WSTA-FINAL NOT = "00"
+              PERFORM EXIBE-ERRO-IMPRESSORA
+              GO TO FINALIZA
+           END-IF.
+           IF FLAG-SILENCIOSO NOT = "S"
+              DISPLAY "STATUS DA IMPRESSORA: " AT 2303
+              DISPLAY LINHA AT 2325
+           END-IF.
+           PERFORM ARQUIVA-RESPOSTA.
+           IF MODO = "X"
+              PERFORM CONFERE-VENDAS
+           END-IF.
 
        FINALIZA.
+           PERFORM GRAVA-LOG.
+           PERFORM GRAVA-CHECKPOINT.
            CLOSE ARQIMP.
-           STOP RUN.
+           IF WSTA-FINAL = "00"
+              MOVE 0 TO RETCODE
+           ELSE
+              MOVE 1 TO RETCODE
+           END-IF.
+           STOP RUN RETURNING RETCODE.
+
+      ******************************************************************
+      * MONTA EM LINHA-COMANDO A SEQUENCIA DE ESCAPE DO COMANDO         *
+      * IF-S7000 CORRESPONDENTE AO MODO/COMANDO PEDIDO (ESC . CC        *
+      * [PARAM] }). FICA GUARDADA FORA DE LINHA (O REGISTRO DO ARQIMP)  *
+      * PORQUE LINHA TAMBEM E USADA PARA LER A RESPOSTA EM SEGUIDA.     *
+      ******************************************************************
+       MONTA-COMANDO.
+           EVALUATE MODO
+              WHEN "Z"
+                 MOVE COD-Z TO COD-COMANDO
+              WHEN "G"
+                 MOVE COD-GAVETA TO COD-COMANDO
+              WHEN "C"
+                 MOVE COD-CANCELA TO COD-COMANDO
+              WHEN "M"
+                 MOVE COD-MEMORIA TO COD-COMANDO
+              WHEN OTHER
+                 MOVE COD-X TO COD-COMANDO
+           END-EVALUATE.
+
+           MOVE SPACES TO LINHA-COMANDO.
+           STRING X"1B" "." COD-COMANDO FUNCTION TRIM(PARAM-CMD)
+                 "}"
+              DELIMITED BY SIZE INTO LINHA-COMANDO
+           END-STRING.
+
+      ******************************************************************
+      * ENVIA O COMANDO A IMPRESSORA E LE A RESPOSTA. UMA TENTATIVA.    *
+      * SE A IMPRESSORA ESTIVER OCUPADA (WSTA = "43") QUEM CHAMA FICA   *
+      * RESPONSAVEL POR REPETIR A CHAMADA APOS UMA ESPERA.              *
+      * O ENVIO (OPEN OUTPUT/WRITE) SO E FEITO QUANDO COMANDO-ENVIADO   *
+      * AINDA E "N" - SE O COMANDO JA FOI TRANSMITIDO E A IMPRESSORA SO *
+      * FICOU OCUPADA NA LEITURA DA RESPOSTA, O RETRY REABRE E RELE SEM *
+      * REENVIAR, PARA NAO REPETIR COMANDOS NAO REPETIVEIS (REDUCAO Z,  *
+      * CANCELAMENTO). FECHA ARQIMP ANTES DE CADA OPEN (STATUS          *
+      * IGNORADO) PARA GARANTIR QUE SE PARTE DO ARQUIVO FECHADO.        *
+      ******************************************************************
+       ENVIA-E-LE-RESPOSTA.
+           IF COMANDO-ENVIADO = "N"
+              CLOSE ARQIMP
+              OPEN OUTPUT ARQIMP
+              IF WSTA = "00"
+                 MOVE LINHA-COMANDO TO LINHA
+                 WRITE LINHA
+                 IF WSTA = "00"
+                    MOVE "Y" TO COMANDO-ENVIADO
+                 END-IF
+              END-IF
+           END-IF.
+
+           IF COMANDO-ENVIADO = "Y"
+              CLOSE ARQIMP
+              OPEN INPUT ARQIMP
+              IF WSTA = "00"
+                 MOVE SPACES TO LINHA
+                 READ ARQIMP
+                 IF WSTA = "00"
+                    MOVE LINHA TO LINHA-RESP-1
+                 END-IF
+              END-IF
+           END-IF.
+
+      ******************************************************************
+      * GRAVA A(S) LINHA(S) DE RESPOSTA DA IMPRESSORA NO HISTORICO      *
+      * DATADO, PARA CONFERENCIA NO FECHAMENTO DO TURNO                *
+      ******************************************************************
+       ARQUIVA-RESPOSTA.
+           STRING "ESC13" DATA-HOJE ".HIS"
+              DELIMITED BY SIZE INTO ARQ-HISTORICO
+           END-STRING.
+
+           OPEN EXTEND ARQHIST.
+           IF WSTA-HIST = "35"
+              OPEN OUTPUT ARQHIST
+           END-IF.
+
+           IF WSTA-HIST = "00"
+              MOVE LINHA TO LINHA-HIST
+              WRITE LINHA-HIST
+              MOVE "N" TO FIM-RESPOSTA
+              PERFORM UNTIL FIM-RESPOSTA = "S"
+                 READ ARQIMP
+                    AT END
+                       MOVE "S" TO FIM-RESPOSTA
+                    NOT AT END
+                       MOVE LINHA TO LINHA-HIST
+                       WRITE LINHA-HIST
+                 END-READ
+              END-PERFORM
+              CLOSE ARQHIST
+           ELSE
+              IF FLAG-SILENCIOSO NOT = "S"
+                 DISPLAY "AVISO: FALHA AO GRAVAR HISTORICO - WSTA="
+                    WSTA-HIST AT 2401
+              END-IF
+           END-IF.
+
+      ******************************************************************
+      * CONFERE O TOTAL DO RELATORIO X LIDO DA IMPRESSORA CONTRA O      *
+      * TOTAL DE VENDAS DO DIA INFORMADO PELO BACK-OFFICE/POS, E        *
+      * SINALIZA DIVERGENCIA NA TELA (E NO LOG) QUANDO NAO BATEREM      *
+      ******************************************************************
+       CONFERE-VENDAS.
+           IF NUM-TERM = 0
+              MOVE "VENDAS.TOT" TO ARQ-VENDAS
+           ELSE
+              STRING "VENDAS" FUNCTION TRIM(NUM-TERM-ED) ".TOT"
+                 DELIMITED BY SIZE INTO ARQ-VENDAS
+              END-STRING
+           END-IF.
+
+           MOVE "-" TO FLAG-DIVERGENCIA.
+           OPEN INPUT ARQVENDAS.
+           IF WSTA-VENDAS = "00"
+              MOVE SPACES TO LINHA-VENDAS
+              READ ARQVENDAS
+                 AT END
+                    MOVE "35" TO WSTA-VENDAS
+              END-READ
+              CLOSE ARQVENDAS
+           END-IF.
+
+           IF WSTA-VENDAS NOT = "00"
+              MOVE "ARQ. DE VENDAS NAO ENCONTRADO - SEM CONFERENCIA"
+                 TO MSG-CONFERENCIA
+           ELSE
+              MOVE LINHA-RESP-1 (101:14) TO TOTAL-IMP-X
+              MOVE LINHA-VENDAS (1:14) TO TOTAL-VENDAS-X
+              IF TOTAL-IMP-X NOT NUMERIC
+                 OR TOTAL-VENDAS-X NOT NUMERIC
+                 MOVE "CONFERENCIA NAO FEITA - FORMATO INESPERADO"
+                    TO MSG-CONFERENCIA
+              ELSE
+                 IF TOTAL-IMP = TOTAL-VENDAS
+                    MOVE "N" TO FLAG-DIVERGENCIA
+                    MOVE "TOTAL X CONFERE COM AS VENDAS DO DIA"
+                       TO MSG-CONFERENCIA
+                 ELSE
+                    MOVE "S" TO FLAG-DIVERGENCIA
+                    STRING "DIVERGENCIA - IMPRESSORA=" TOTAL-IMP-X
+                          " VENDAS=" TOTAL-VENDAS-X
+                       DELIMITED BY SIZE INTO MSG-CONFERENCIA
+                    END-STRING
+                 END-IF
+              END-IF
+           END-IF.
 
+           IF FLAG-SILENCIOSO NOT = "S"
+              DISPLAY MSG-CONFERENCIA AT 2347
+           END-IF.
+
+      ******************************************************************
+      * REGISTRA EM ESC13.LOG A EXECUCAO (DATA, HORA, TERMINAL E WSTA)  *
+      ******************************************************************
+       GRAVA-LOG.
+           OPEN EXTEND ARQLOG.
+           IF WSTA-LOG = "35"
+              OPEN OUTPUT ARQLOG
+           END-IF.
+
+           IF WSTA-LOG = "00"
+              MOVE SPACES TO LINHA-LOG
+              STRING DATA-AAAA "-" DATA-MM "-" DATA-DD " "
+                     HORA-HH ":" HORA-MI ":" HORA-SS
+                     " TERMINAL=" NUM-TERM-X
+                     " MODO=" MODO
+                     " WSTA=" WSTA-FINAL
+                     " DIVERG=" FLAG-DIVERGENCIA
+                  DELIMITED BY SIZE INTO LINHA-LOG
+              END-STRING
+              WRITE LINHA-LOG
+              CLOSE ARQLOG
+           ELSE
+              IF FLAG-SILENCIOSO NOT = "S"
+                 DISPLAY "AVISO: FALHA AO GRAVAR ESC13.LOG - WSTA="
+                    WSTA-LOG AT 2401
+              END-IF
+           END-IF.
+
+      ******************************************************************
+      * ATUALIZA O CHECKPOINT DATADO ESC13AAAAMMDD.CKP COM O RESULTADO  *
+      * DESTE TERMINAL, PARA O BATCH DE FECHAMENTO SABER QUAIS LOTES JA *
+      * FORAM FEITOS COM SUCESSO HOJE (TAMBEM SERVE DE RETORNO P/       *
+      * RODADAS SILENCIOSAS) - DATADO PARA NAO CONFUNDIR COM O RESULTADO*
+      * DE UM DIA ANTERIOR                                              *
+      ******************************************************************
+       GRAVA-CHECKPOINT.
+           IF WSTA-FINAL = "00"
+              MOVE "OK" TO RESULTADO
+           ELSE
+              MOVE "FALHA" TO RESULTADO
+           END-IF.
+
+           STRING "ESC13" DATA-HOJE ".CKP"
+              DELIMITED BY SIZE INTO ARQ-CHECKPOINT
+           END-STRING.
+
+           OPEN EXTEND ARQCKPT.
+           IF WSTA-CKPT = "35"
+              OPEN OUTPUT ARQCKPT
+           END-IF.
+
+           IF WSTA-CKPT = "00"
+              MOVE SPACES TO LINHA-CKPT
+              STRING DATA-AAAA "-" DATA-MM "-" DATA-DD " "
+                     HORA-HH ":" HORA-MI ":" HORA-SS
+                     " TERMINAL=" NUM-TERM-X
+                     " MODO=" MODO
+                     " STATUS=" RESULTADO
+                     " WSTA=" WSTA-FINAL
+                  DELIMITED BY SIZE INTO LINHA-CKPT
+              END-STRING
+              WRITE LINHA-CKPT
+              CLOSE ARQCKPT
+           ELSE
+              IF FLAG-SILENCIOSO NOT = "S"
+                 DISPLAY "AVISO: FALHA AO GRAVAR CHECKPOINT - WSTA="
+                    WSTA-CKPT AT 2401
+              END-IF
+           END-IF.
+
+      ******************************************************************
+      * MOSTRA NA TELA, NA MESMA POSICAO DO STATUS DA IMPRESSORA, A     *
+      * MENSAGEM DECODIFICADA DO WSTA RETORNADO PELA IF-S7000           *
+      ******************************************************************
+       EXIBE-ERRO-IMPRESSORA.
+           PERFORM TRADUZ-WSTA.
+           IF FLAG-SILENCIOSO NOT = "S"
+              DISPLAY "STATUS DA IMPRESSORA: " AT 2303
+              DISPLAY MSG-STATUS AT 2325
+           END-IF.
+
+      ******************************************************************
+      * TRADUZ WSTA/WSTA-1/WSTA-2 EM MENSAGEM DE ERRO DA IF-S7000       *
+      ******************************************************************
+       TRADUZ-WSTA.
+           EVALUATE WSTA
+              WHEN "00"
+                 MOVE "IMPRESSORA OK" TO MSG-STATUS
+              WHEN "35"
+                 MOVE "IMPRESSORA NAO ENCONTRADA - VERIFIQUE A PORTA"
+                    TO MSG-STATUS
+              WHEN "37"
+                 MOVE "IMPRESSORA OFF-LINE OU DESLIGADA"
+                    TO MSG-STATUS
+              WHEN "43"
+                 MOVE "IMPRESSORA OCUPADA - AGUARDE E TENTE NOVAMENTE"
+                    TO MSG-STATUS
+              WHEN OTHER
+                 EVALUATE TRUE
+                    WHEN WSTA-1 = "9" AND WSTA-2 = "1"
+                       MOVE "IMPRESSORA FISCAL SEM PAPEL"
+                          TO MSG-STATUS
+                    WHEN WSTA-1 = "9" AND WSTA-2 = "2"
+                       MOVE "GAVETA DE DINHEIRO ABERTA"
+                          TO MSG-STATUS
+                    WHEN WSTA-1 = "9" AND WSTA-2 = "3"
+                       MOVE "FORA DA FAIXA DE DATA FISCAL PERMITIDA"
+                          TO MSG-STATUS
+                    WHEN OTHER
+                       MOVE WSTA TO WSTA-AUX
+                       STRING "ERRO NA IMPRESSORA FISCAL - WSTA="
+                             WSTA-AUX
+                          DELIMITED BY SIZE INTO MSG-STATUS
+                       END-STRING
+                 END-EVALUATE
+           END-EVALUATE.
